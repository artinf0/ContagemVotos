@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * LAYOUT DO REGISTRO DE VOTACAO (ARQELEICAO.TXT E EXTRATOS DE
+      * URNA INDIVIDUAIS). COMPARTILHADO POR TODOS OS PROGRAMAS QUE
+      * LEEM OU GRAVAM ESTE FORMATO.
+      *----------------------------------------------------------------*
+       01  REG-LINHA.
+           03 FD-ZONA         PIC 9(02).
+           03 FD-SECAO        PIC 9(03).
+           03 FD-TITULO       PIC 9(03).
+           03 FD-NOME         PIC X(10).
+           03 FD-VOTO         PIC 9(03).
