@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * LAYOUT DO REGISTRO DO LOG PERMANENTE DE EXECUCOES DA APURACAO
+      * (ARQLOGAPURACAO.TXT). COMPARTILHADO ENTRE O PROGRAMA QUE GRAVA
+      * O LOG (RELAPURACAO) E O PROGRAMA QUE O LE PARA COMPARACAO
+      * ENTRE EXECUCOES (COMPARATENDENCIA).
+      *----------------------------------------------------------------*
+       01  REG-LOGAPURACAO.
+           03 LOG-DATAHORA     PIC X(19).
+           03 LOG-USUARIO      PIC X(08).
+           03 LOG-ARQORIGEM    PIC X(20).
+           03 LOG-TOTELEITOR   PIC 9(06).
+           03 LOG-QTD-CAND     PIC 9(02).
+           03 LOG-CAND OCCURS 50 TIMES.
+              05 LOG-CAND-NUMERO PIC 9(03).
+              05 LOG-CAND-NOME   PIC X(17).
+              05 LOG-CAND-QTD    PIC 9(06).
