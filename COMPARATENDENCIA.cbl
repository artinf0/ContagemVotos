@@ -0,0 +1,249 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPARATENDENCIA.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+       SELECT OPTIONAL ARQLOGAPURACAO ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-LOG-STATUS.
+      *
+       SELECT ARQTENDENCIA ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+
+       FD  ARQLOGAPURACAO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQLOGAPURACAO.TXT".
+           COPY CPLOGREG.
+
+       FD  ARQTENDENCIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQTENDENCIA.TXT".
+       01  REG-TENDENCIA       PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-EOF-LOG        PIC X(01) VALUE SPACE.
+       77  WS-LOG-STATUS     PIC X(02) VALUE '00'.
+       77  WS-QTD-EXECUCOES  PIC 9(04) VALUE ZEROS.
+       77  WS-PONTILHADO     PIC X(80) VALUE ALL '-'.
+       77  WS-IDX-ATU        PIC 9(02) COMP.
+       77  WS-IDX-ANT        PIC 9(02) COMP.
+       77  WS-CAND-ACHADO    PIC X(01) VALUE 'N'.
+
+       COPY CPLOGREG REPLACING
+           ==REG-LOGAPURACAO== BY ==WS-ATUAL==
+           ==LOG-CAND-NUMERO== BY ==ATU-CAND-NUMERO==
+           ==LOG-CAND-NOME==   BY ==ATU-CAND-NOME==
+           ==LOG-CAND-QTD==    BY ==ATU-CAND-QTD==
+           ==LOG-CAND==        BY ==ATU-CAND==
+           ==LOG-DATAHORA==    BY ==ATU-DATAHORA==
+           ==LOG-USUARIO==     BY ==ATU-USUARIO==
+           ==LOG-ARQORIGEM==   BY ==ATU-ARQORIGEM==
+           ==LOG-TOTELEITOR==  BY ==ATU-TOTELEITOR==
+           ==LOG-QTD-CAND==    BY ==ATU-QTD-CAND==.
+
+       COPY CPLOGREG REPLACING
+           ==REG-LOGAPURACAO== BY ==WS-ANTERIOR==
+           ==LOG-CAND-NUMERO== BY ==ANT-CAND-NUMERO==
+           ==LOG-CAND-NOME==   BY ==ANT-CAND-NOME==
+           ==LOG-CAND-QTD==    BY ==ANT-CAND-QTD==
+           ==LOG-CAND==        BY ==ANT-CAND==
+           ==LOG-DATAHORA==    BY ==ANT-DATAHORA==
+           ==LOG-USUARIO==     BY ==ANT-USUARIO==
+           ==LOG-ARQORIGEM==   BY ==ANT-ARQORIGEM==
+           ==LOG-TOTELEITOR==  BY ==ANT-TOTELEITOR==
+           ==LOG-QTD-CAND==    BY ==ANT-QTD-CAND==.
+
+       01  WS-DELTA-TURNOUT    PIC S9(06).
+       01  WS-DELTA-TURNOUT-ED PIC ------9.
+       01  WS-DELTA-CAND       PIC S9(06).
+       01  WS-DELTA-CAND-ED    PIC ------9.
+
+       01  WS-REL-CABECALHO1.
+           03 FILLER  PIC X(40) VALUE
+              'Relatorio de Tendencia Entre Apuracoes'.
+           03 FILLER  PIC X(40) VALUE SPACES.
+       01  WS-REL-CABECALHO2.
+           03 FILLER  PIC X(17) VALUE 'Execucao anterior'.
+           03 FILLER  PIC X(02) VALUE ': '.
+           03 WS-REL-DATA-ANT  PIC X(19).
+           03 FILLER  PIC X(42) VALUE SPACES.
+       01  WS-REL-CABECALHO3.
+           03 FILLER  PIC X(17) VALUE 'Execucao atual'.
+           03 FILLER  PIC X(02) VALUE ': '.
+           03 WS-REL-DATA-ATU  PIC X(19).
+           03 FILLER  PIC X(42) VALUE SPACES.
+       01  WS-REL-TURNOUT.
+           03 FILLER  PIC X(21) VALUE 'VARIACAO DE ELEITORES'.
+           03 FILLER  PIC X(02) VALUE ': '.
+           03 WS-REL-TURNOUT-ED PIC ------9.
+           03 FILLER  PIC X(50) VALUE SPACES.
+       01  WS-REL-CAB-CAND.
+           03 FILLER  PIC X(03) VALUE 'Num'.
+           03 FILLER  PIC X(03) VALUE SPACES.
+           03 FILLER  PIC X(17) VALUE 'Candidato'.
+           03 FILLER  PIC X(03) VALUE SPACES.
+           03 FILLER  PIC X(10) VALUE 'Votos Ant'.
+           03 FILLER  PIC X(03) VALUE SPACES.
+           03 FILLER  PIC X(10) VALUE 'Votos Atu'.
+           03 FILLER  PIC X(03) VALUE SPACES.
+           03 FILLER  PIC X(08) VALUE 'Variacao'.
+           03 FILLER  PIC X(20) VALUE SPACES.
+       01  WS-REL-DET-CAND.
+           03 WS-RD-NUMERO     PIC 9(03).
+           03 FILLER           PIC X(03) VALUE SPACES.
+           03 WS-RD-NOME       PIC X(17).
+           03 FILLER           PIC X(03) VALUE SPACES.
+           03 WS-RD-VOTOS-ANT  PIC Z(05)9.
+           03 FILLER           PIC X(04) VALUE SPACES.
+           03 WS-RD-VOTOS-ATU  PIC Z(05)9.
+           03 FILLER           PIC X(04) VALUE SPACES.
+           03 WS-RD-VARIACAO   PIC ------9.
+           03 FILLER           PIC X(21) VALUE SPACES.
+       01  WS-REL-DET-NOVO.
+           03 WS-RN-NUMERO      PIC 9(03).
+           03 FILLER            PIC X(03) VALUE SPACES.
+           03 WS-RN-NOME        PIC X(17).
+           03 FILLER            PIC X(03) VALUE SPACES.
+           03 FILLER            PIC X(10) VALUE 'NAO HOUVE'.
+           03 FILLER            PIC X(03) VALUE SPACES.
+           03 WS-RN-VOTOS-ATU   PIC Z(05)9.
+           03 FILLER            PIC X(04) VALUE SPACES.
+           03 FILLER            PIC X(08) VALUE SPACES.
+           03 FILLER            PIC X(20) VALUE 'CANDIDATO NOVO'.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+           MAIN-PROCEDURE.
+           OPEN INPUT ARQLOGAPURACAO
+
+           IF WS-LOG-STATUS = '00'
+               PERFORM 1000-LER-LOG
+               PERFORM UNTIL WS-EOF-LOG = 'S'
+                   PERFORM 1100-ARMAZENA-EXECUCAO
+                   PERFORM 1000-LER-LOG
+               END-PERFORM
+           END-IF
+
+           CLOSE ARQLOGAPURACAO
+
+           IF WS-QTD-EXECUCOES < 2
+               DISPLAY
+                 'NAO HA EXECUCAO ANTERIOR REGISTRADA PARA COMPARACAO'
+           ELSE
+               OPEN OUTPUT ARQTENDENCIA
+               PERFORM 2000-IMPRIME-RELATORIO
+               CLOSE ARQTENDENCIA
+               DISPLAY 'RELATORIO DE TENDENCIA GERADO: '
+                        'ARQTENDENCIA.TXT'
+           END-IF
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-LER-LOG.
+      *----------------------------------------------------------------*
+           READ ARQLOGAPURACAO
+                  AT END
+                     MOVE 'S' TO WS-EOF-LOG
+           END-READ
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-ARMAZENA-EXECUCAO.
+      *----------------------------------------------------------------*
+           MOVE WS-ATUAL TO WS-ANTERIOR
+           MOVE REG-LOGAPURACAO TO WS-ATUAL
+           ADD 1 TO WS-QTD-EXECUCOES
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-IMPRIME-RELATORIO.
+      *----------------------------------------------------------------*
+           WRITE REG-TENDENCIA FROM WS-REL-CABECALHO1
+           WRITE REG-TENDENCIA FROM WS-PONTILHADO
+           MOVE ANT-DATAHORA TO WS-REL-DATA-ANT
+           WRITE REG-TENDENCIA FROM WS-REL-CABECALHO2
+           MOVE ATU-DATAHORA TO WS-REL-DATA-ATU
+           WRITE REG-TENDENCIA FROM WS-REL-CABECALHO3
+           WRITE REG-TENDENCIA FROM WS-PONTILHADO
+
+           COMPUTE WS-DELTA-TURNOUT =
+                   ATU-TOTELEITOR - ANT-TOTELEITOR
+           MOVE WS-DELTA-TURNOUT TO WS-REL-TURNOUT-ED
+           WRITE REG-TENDENCIA FROM WS-REL-TURNOUT
+           WRITE REG-TENDENCIA FROM WS-PONTILHADO
+
+           WRITE REG-TENDENCIA FROM WS-REL-CAB-CAND
+           WRITE REG-TENDENCIA FROM WS-PONTILHADO
+
+           PERFORM 2100-COMPARA-CANDIDATOS
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-COMPARA-CANDIDATOS.
+      *----------------------------------------------------------------*
+           MOVE 1 TO WS-IDX-ATU
+           PERFORM UNTIL WS-IDX-ATU > ATU-QTD-CAND
+               PERFORM 2200-LOCALIZA-ANTERIOR
+               ADD 1 TO WS-IDX-ATU
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-LOCALIZA-ANTERIOR.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-CAND-ACHADO
+           MOVE 1 TO WS-IDX-ANT
+           PERFORM UNTIL WS-IDX-ANT > ANT-QTD-CAND
+                         OR WS-CAND-ACHADO = 'S'
+               IF ANT-CAND-NUMERO (WS-IDX-ANT) =
+                  ATU-CAND-NUMERO (WS-IDX-ATU)
+                   MOVE 'S' TO WS-CAND-ACHADO
+               ELSE
+                   ADD 1 TO WS-IDX-ANT
+               END-IF
+           END-PERFORM
+
+           IF WS-CAND-ACHADO = 'S'
+               MOVE ATU-CAND-NUMERO (WS-IDX-ATU) TO WS-RD-NUMERO
+               MOVE ATU-CAND-NOME   (WS-IDX-ATU) TO WS-RD-NOME
+               MOVE ANT-CAND-QTD    (WS-IDX-ANT) TO WS-RD-VOTOS-ANT
+               MOVE ATU-CAND-QTD    (WS-IDX-ATU) TO WS-RD-VOTOS-ATU
+               COMPUTE WS-DELTA-CAND =
+                       ATU-CAND-QTD (WS-IDX-ATU) -
+                       ANT-CAND-QTD (WS-IDX-ANT)
+               MOVE WS-DELTA-CAND TO WS-RD-VARIACAO
+               WRITE REG-TENDENCIA FROM WS-REL-DET-CAND
+           ELSE
+               MOVE ATU-CAND-NUMERO (WS-IDX-ATU) TO WS-RN-NUMERO
+               MOVE ATU-CAND-NOME   (WS-IDX-ATU) TO WS-RN-NOME
+               MOVE ATU-CAND-QTD    (WS-IDX-ATU) TO WS-RN-VOTOS-ATU
+               WRITE REG-TENDENCIA FROM WS-REL-DET-NOVO
+           END-IF
+           .
+           EXIT.
+
+       END PROGRAM COMPARATENDENCIA.
