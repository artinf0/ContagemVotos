@@ -0,0 +1,282 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSOLIDAURNAS.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ARQURNAS ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT OPTIONAL ARQURNAEXTRATO ASSIGN  TO WS-NOME-ARQ-URNA
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-EXTRATO-STATUS.
+      *
+       SELECT ARQELEICAO ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQMANIFESTOURNAS ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT SORT-WORK ASSIGN  TO DISK.
+      *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+
+       FD  ARQURNAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQURNAS.TXT".
+       01  REG-URNA-LISTA.
+           03 URNA-ID          PIC 9(03).
+           03 URNA-ARQUIVO     PIC X(30).
+
+       FD  ARQURNAEXTRATO
+           LABEL RECORD STANDARD.
+           COPY CPELEICA.
+
+       FD  ARQELEICAO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQELEICAO.TXT".
+       01  REG-SAIDA           PIC X(21).
+
+       FD  ARQMANIFESTOURNAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQMANIFESTOURNAS.TXT".
+       01  REG-MANIFESTO       PIC X(80).
+
+      *----ARQUIVO DE TRABALHO DA ORDENACAO. GARANTE QUE OS REGISTROS
+      *    CONSOLIDADOS EM ARQELEICAO.TXT FIQUEM CONTIGUOS POR ZONA/
+      *    SECAO MESMO QUANDO A MESMA SECAO E ATENDIDA POR MAIS DE UMA
+      *    URNA EM POSICOES NAO ADJACENTES DE ARQURNAS.TXT.
+       SD  SORT-WORK.
+           COPY CPELEICA REPLACING ==REG-LINHA== BY ==SORT-REC==
+                                    ==FD-ZONA==   BY ==SRT-ZONA==
+                                    ==FD-SECAO==  BY ==SRT-SECAO==
+                                    ==FD-TITULO== BY ==SRT-TITULO==
+                                    ==FD-NOME==   BY ==SRT-NOME==
+                                    ==FD-VOTO==   BY ==SRT-VOTO==.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-EOF-URNAS    PIC X(01) VALUE ' '.
+       77  WS-EOF-EXTRATO  PIC X(01) VALUE ' '.
+       77  WS-EOF-SORT     PIC X(01) VALUE ' '.
+       77  WS-NOME-ARQ-URNA PIC X(30) VALUE SPACES.
+       77  WS-EXTRATO-STATUS PIC X(02) VALUE '00'.
+       77  WS-REC-COUNT    PIC 9(06) VALUE ZEROS.
+       77  WS-VOTE-SUM     PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-URNAS  PIC 9(04) VALUE ZEROS.
+       77  WS-URNA-DUPLICADA PIC X(01) VALUE 'N'.
+       77  WS-PONTILHADO   PIC X(80) VALUE ALL '-'.
+
+      *----REGISTRO DE URNAS JA CONSOLIDADAS (DETECTA URNA
+      *    DUPLICADA NO MANIFESTO). INDEXADO PELO PROPRIO
+      *    NUMERO DA URNA.
+       01  WS-TAB-URNAS.
+           03 WS-URNA-ITEM OCCURS 999 TIMES
+                            INDEXED BY WS-IDX-URNA.
+              05 WS-URNA-VISTA PIC X(01) VALUE 'N'.
+
+       01  WS-MAN-CABECALHO1.
+           03 FILLER  PIC X(35) VALUE
+              'Manifesto de Consolidacao de Urnas'.
+           03 FILLER  PIC X(45) VALUE SPACES.
+       01  WS-MAN-CABECALHO2.
+           03 FILLER  PIC X(04) VALUE 'Urna'.
+           03 FILLER  PIC X(10) VALUE SPACES.
+           03 FILLER  PIC X(16) VALUE 'Qtd. Registros'.
+           03 FILLER  PIC X(10) VALUE SPACES.
+           03 FILLER  PIC X(14) VALUE 'Qtd. Votos'.
+           03 FILLER  PIC X(26) VALUE SPACES.
+       01  WS-MAN-DETALHE.
+           03 WS-MAN-URNA       PIC 9(03).
+           03 FILLER            PIC X(11) VALUE SPACES.
+           03 WS-MAN-REGISTROS  PIC 9(06).
+           03 FILLER            PIC X(10) VALUE SPACES.
+           03 WS-MAN-VOTOS      PIC 9(06).
+           03 FILLER            PIC X(41) VALUE SPACES.
+       01  WS-MAN-TOTAL.
+           03 FILLER            PIC X(20) VALUE 'TOTAL DE URNAS LIDAS'.
+           03 FILLER            PIC X(02) VALUE ': '.
+           03 WS-MAN-TOT-URNAS  PIC 9(04).
+           03 FILLER            PIC X(54) VALUE SPACES.
+       01  WS-MAN-AUSENTE.
+           03 WS-MA-URNA        PIC 9(03).
+           03 FILLER            PIC X(11) VALUE SPACES.
+           03 FILLER            PIC X(37) VALUE
+              'URNA AUSENTE - ARQUIVO NAO ENCONTRADO'.
+           03 FILLER            PIC X(29) VALUE SPACES.
+       01  WS-MAN-URNA-DUP.
+           03 WS-MD-URNA         PIC 9(03).
+           03 FILLER             PIC X(11) VALUE SPACES.
+           03 FILLER             PIC X(38) VALUE
+              'URNA DUPLICADA NO MANIFESTO - IGNORADA'.
+           03 FILLER             PIC X(28) VALUE SPACES.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+           MAIN-PROCEDURE.
+           OPEN OUTPUT ARQELEICAO
+           OPEN OUTPUT ARQMANIFESTOURNAS
+           WRITE REG-MANIFESTO FROM WS-MAN-CABECALHO1
+           WRITE REG-MANIFESTO FROM WS-PONTILHADO
+           WRITE REG-MANIFESTO FROM WS-MAN-CABECALHO2
+           WRITE REG-MANIFESTO FROM WS-PONTILHADO
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-ZONA SRT-SECAO SRT-TITULO
+               INPUT PROCEDURE IS 2700-FORNECE-REGISTROS
+               OUTPUT PROCEDURE IS 2800-GRAVA-ORDENADO
+
+           WRITE REG-MANIFESTO FROM WS-PONTILHADO
+           MOVE WS-TOTAL-URNAS TO WS-MAN-TOT-URNAS
+           WRITE REG-MANIFESTO FROM WS-MAN-TOTAL
+
+           CLOSE ARQELEICAO ARQMANIFESTOURNAS
+           DISPLAY 'URNAS CONSOLIDADAS: ' WS-TOTAL-URNAS
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-LER-URNA.
+      *----------------------------------------------------------------*
+           READ ARQURNAS
+                  AT END
+                     MOVE 'S' TO WS-EOF-URNAS
+           END-READ
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESSA-URNA.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-URNA-DUPLICADA
+           IF URNA-ID > 0
+               SET WS-IDX-URNA TO URNA-ID
+               IF WS-URNA-VISTA (WS-IDX-URNA) = 'S'
+                   MOVE 'S' TO WS-URNA-DUPLICADA
+               ELSE
+                   MOVE 'S' TO WS-URNA-VISTA (WS-IDX-URNA)
+               END-IF
+           END-IF
+
+           IF WS-URNA-DUPLICADA = 'S'
+               PERFORM 2400-GRAVA-URNA-DUPLICADA
+           ELSE
+               PERFORM 2500-LE-E-GRAVA-URNA
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2500-LE-E-GRAVA-URNA.
+      *----------------------------------------------------------------*
+           MOVE URNA-ARQUIVO TO WS-NOME-ARQ-URNA
+           MOVE ZEROS TO WS-REC-COUNT
+           MOVE ZEROS TO WS-VOTE-SUM
+           MOVE SPACE TO WS-EOF-EXTRATO
+
+           OPEN INPUT ARQURNAEXTRATO
+           IF WS-EXTRATO-STATUS NOT = '00'
+               PERFORM 2600-GRAVA-URNA-AUSENTE
+           ELSE
+               PERFORM 2100-LER-EXTRATO
+               PERFORM UNTIL WS-EOF-EXTRATO = 'S'
+                   PERFORM 2200-GRAVA-REGISTRO
+                   PERFORM 2100-LER-EXTRATO
+               END-PERFORM
+               CLOSE ARQURNAEXTRATO
+
+               ADD 1 TO WS-TOTAL-URNAS
+               PERFORM 2300-GRAVA-MANIFESTO
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2400-GRAVA-URNA-DUPLICADA.
+      *----------------------------------------------------------------*
+           DISPLAY 'URNA DUPLICADA NO MANIFESTO - IGNORADA: ' URNA-ID
+           MOVE URNA-ID TO WS-MD-URNA
+           WRITE REG-MANIFESTO FROM WS-MAN-URNA-DUP
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2600-GRAVA-URNA-AUSENTE.
+      *----------------------------------------------------------------*
+           CLOSE ARQURNAEXTRATO
+           DISPLAY 'URNA AUSENTE - ARQUIVO NAO ENCONTRADO: ' URNA-ID
+           MOVE URNA-ID TO WS-MA-URNA
+           WRITE REG-MANIFESTO FROM WS-MAN-AUSENTE
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-LER-EXTRATO.
+      *----------------------------------------------------------------*
+           READ ARQURNAEXTRATO
+                  AT END
+                     MOVE 'S' TO WS-EOF-EXTRATO
+           END-READ
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-GRAVA-REGISTRO.
+      *----------------------------------------------------------------*
+           RELEASE SORT-REC FROM REG-LINHA
+           ADD 1 TO WS-REC-COUNT
+           IF FD-VOTO NOT = 000
+               ADD 1 TO WS-VOTE-SUM
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-GRAVA-MANIFESTO.
+      *----------------------------------------------------------------*
+           MOVE URNA-ID       TO WS-MAN-URNA
+           MOVE WS-REC-COUNT  TO WS-MAN-REGISTROS
+           MOVE WS-VOTE-SUM   TO WS-MAN-VOTOS
+           WRITE REG-MANIFESTO FROM WS-MAN-DETALHE
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2700-FORNECE-REGISTROS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQURNAS
+           PERFORM 1000-LER-URNA
+           PERFORM UNTIL WS-EOF-URNAS = 'S'
+               PERFORM 2000-PROCESSA-URNA
+               PERFORM 1000-LER-URNA
+           END-PERFORM
+           CLOSE ARQURNAS
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2800-GRAVA-ORDENADO.
+      *----------------------------------------------------------------*
+           MOVE SPACE TO WS-EOF-SORT
+           RETURN SORT-WORK AT END
+                  MOVE 'S' TO WS-EOF-SORT
+           END-RETURN
+           PERFORM UNTIL WS-EOF-SORT = 'S'
+               WRITE REG-SAIDA FROM SORT-REC
+               RETURN SORT-WORK AT END
+                      MOVE 'S' TO WS-EOF-SORT
+               END-RETURN
+           END-PERFORM
+           .
+           EXIT.
+
+       END PROGRAM CONSOLIDAURNAS.
