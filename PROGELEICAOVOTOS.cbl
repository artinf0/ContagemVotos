@@ -23,9 +23,29 @@
 
        SELECT ARQELEICAO ASSIGN  TO DISK
               ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQCANDIDATOS ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
       *
        SELECT ARQRELAPURACAOELEITORES ASSIGN  TO DISK
               ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQVOTOSNULOS ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQELEITORDUPLICADO ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT OPTIONAL ARQCHECKPOINT ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-CKP-STATUS.
+      *
+       SELECT ARQRELAPURACAOCSV ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT OPTIONAL ARQLOGAPURACAO ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-LOG-STATUS.
       *
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -35,26 +55,112 @@
        FD  ARQELEICAO
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "ARQELEICAO.TXT".
-       01  REG-LINHA.
-           03 FD-TITULO       PIC 9(03).
-           03 FD-NOME         PIC X(10).
-           03 FD-VOTO         PIC 9(03).
+           COPY CPELEICA.
 
+       FD  ARQCANDIDATOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQCANDIDATOS.TXT".
+       01  REG-CANDIDATO.
+           03 CAND-NUMERO     PIC 9(03).
+           03 CAND-NOME       PIC X(17).
 
        FD  ARQRELAPURACAOELEITORES
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "ARQRELAPURACAOTOTAL.TXT".
        01  REG-RELATORIO          PIC X(80).
+
+       FD  ARQVOTOSNULOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQVOTOSNULOS.TXT".
+       01  REG-EXCECAO            PIC X(80).
+
+       FD  ARQELEITORDUPLICADO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQELEITORDUPLICADO.TXT".
+       01  REG-DUPLICADO          PIC X(80).
+
+       FD  ARQCHECKPOINT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQCHECKPOINT.TXT".
+       01  REG-CHECKPOINT.
+           03 CKP-TOTELEITOR  PIC 9(06).
+           03 CKP-QTD-CAND    PIC 9(02).
+           03 CKP-CAND OCCURS 50 TIMES.
+              05 CKP-CAND-NUMERO PIC 9(03).
+              05 CKP-CAND-QTD    PIC 9(06).
+
+       FD  ARQRELAPURACAOCSV
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQRELAPURACAOTOTAL.CSV".
+       01  REG-CSV                PIC X(100).
+
+       FD  ARQLOGAPURACAO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQLOGAPURACAO.TXT".
+           COPY CPLOGREG.
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        77  WS-EOF        PIC X(01) VALUE ' '.
+       77  WS-CAND-EOF   PIC X(01) VALUE ' '.
+       77  WS-CAND-ACHADO PIC X(01) VALUE 'N'.
        77  WS-LINHABRACO PIC X(80) VALUE SPACES.
        77  WS-PONTILHADO PIC X(80) VALUE ALL '-'.
        77  WS-PAG-AUX    PIC 9(03) VALUE ZEROS.
        77  CONT-LIN      PIC 9(03) VALUE ZEROS.
        77  CONT-LIN-AUX  PIC 9(03) VALUE ZEROS.
        77  WS-VOTO-AUX   PIC 9(03)v99.
+       77  WS-MAX-CANDIDATOS PIC 9(02) VALUE 50.
+       77  WS-QTD-CAND   PIC 9(02) VALUE ZEROS.
+       77  WS-IDX-CAND   PIC 9(02) VALUE ZEROS.
+       77  WS-CNT-BRANCO PIC 9(06) VALUE ZEROS.
+       77  WS-CNT-NULO   PIC 9(06) VALUE ZEROS.
+       77  WS-LINHA-ARQELEICAO PIC 9(06) VALUE ZEROS.
+       77  WS-TOTVALIDOS PIC 9(06) VALUE ZEROS.
+       77  WS-IDX-LIDER  PIC 9(02) VALUE ZEROS.
+       77  WS-MAIOR-VOTOS PIC 9(06) VALUE ZEROS.
+
+      *----QUEBRA DE ZONA/SECAO (ARQELEICAO DEVE VIR ORDENADO POR
+      *    ZONA/SECAO PARA QUE A QUEBRA DE CONTROLE FUNCIONE)
+       77  WS-PRIMEIRO-REGISTRO PIC X(01) VALUE 'S'.
+       77  WS-ZONA-ANT          PIC 9(02) VALUE ZEROS.
+       77  WS-SECAO-ANT         PIC 9(03) VALUE ZEROS.
+       77  WS-GRUPO-TOTELEITOR  PIC 9(06) VALUE ZEROS.
+       77  WS-GRUPO-CNT-BRANCO  PIC 9(06) VALUE ZEROS.
+       77  WS-GRUPO-CNT-NULO    PIC 9(06) VALUE ZEROS.
+
+       01  WS-TAB-GRUPO.
+           03 WS-GRUPO-ITEM OCCURS 50 TIMES
+                             INDEXED BY WS-IDX-GRP.
+              05 WS-GRUPO-QTDVOTOS PIC 9(06) VALUE ZEROS.
+
+      *----CHECKPOINT/RESTART DA APURACAO
+       77  WS-CKP-STATUS    PIC X(02) VALUE '00'.
+       77  WS-CKP-INTERVALO PIC 9(06) VALUE 500.
+       77  WS-CKP-QUOC      PIC 9(06) VALUE ZEROS.
+       77  WS-CKP-REM       PIC 9(06) VALUE ZEROS.
+       77  WS-CKP-IDX       PIC 9(06) VALUE ZEROS.
+       77  WS-MODO-RESTART  PIC X(01) VALUE 'N'.
+
+      *----EXPORTACAO EM CSV PARA PIPELINE TSE/PLANILHA
+       77  WS-CSV-LINHA     PIC X(100) VALUE SPACES.
+       77  WS-CSV-NUM-ED    PIC 999.
+       77  WS-CSV-VOTOS-ED  PIC 999999.
+       77  WS-CSV-PCT-INT   PIC 999.
+       77  WS-CSV-PCT-FRAC  PIC 99.
+       77  WS-CSV-PCT-ED    PIC X(06).
+
+      *----LOG PERMANENTE DE EXECUCOES (TRILHA DE AUDITORIA)
+       77  WS-LOG-USUARIO   PIC X(08) VALUE SPACES.
+       77  WS-LOG-DATAHORA  PIC X(19) VALUE SPACES.
+       77  WS-LOG-STATUS    PIC X(02) VALUE '00'.
+
+      *----REGISTRO DE TITULOS JA PROCESSADOS (DETECTA ELEITOR
+      *    DUPLICADO). INDEXADO PELO PROPRIO NUMERO DO TITULO.
+       01  WS-TAB-TITULOS.
+           03 WS-TIT-ITEM OCCURS 999 TIMES
+                           INDEXED BY WS-IDX-TIT.
+              05 WS-TIT-LINHA PIC 9(06) VALUE ZEROS.
 
        01  WS-VARIAVEIS.
            03 WS-DATA-SISTEMA    PIC X(10).
@@ -104,6 +210,81 @@
            03 FILLER     PIC X(26) VALUE SPACES.
            03 WS-VOTO    PIC 9(03) VALUE ZEROS.
 
+      *----RELATORIO DE VOTOS NULOS (ARQVOTOSNULOS.TXT)
+       01  WS-EXC-LINHA1.
+           03 FILLER  PIC X(30) VALUE 'Relatorio de Votos Nulos'.
+           03 FILLER  PIC X(50) VALUE SPACES.
+       01  WS-EXC-LINHA2.
+           03 FILLER  PIC X(14) VALUE 'Titulo Eleitor'.
+           03 FILLER  PIC X(10) VALUE SPACES.
+           03 FILLER  PIC X(12) VALUE 'Nome Eleitor'.
+           03 FILLER  PIC X(12) VALUE SPACES.
+           03 FILLER  PIC X(04) VALUE 'Voto'.
+           03 FILLER  PIC X(28) VALUE SPACES.
+       01  WS-EXC-DETALHE.
+           03 WS-EXC-TITULO  PIC 9(03).
+           03 FILLER         PIC X(11) VALUE SPACES.
+           03 WS-EXC-NOME    PIC X(10).
+           03 FILLER         PIC X(12) VALUE SPACES.
+           03 WS-EXC-VOTO    PIC 9(03).
+           03 FILLER         PIC X(31) VALUE SPACES.
+
+      *----RELATORIO DE ELEITOR DUPLICADO (ARQELEITORDUPLICADO.TXT)
+       01  WS-DUP-LINHA1.
+           03 FILLER  PIC X(30) VALUE 'Relatorio de Eleitor Duplicado'.
+           03 FILLER  PIC X(50) VALUE SPACES.
+       01  WS-DUP-LINHA2.
+           03 FILLER  PIC X(14) VALUE 'Titulo Eleitor'.
+           03 FILLER  PIC X(06) VALUE SPACES.
+           03 FILLER  PIC X(18) VALUE 'Linha 1a Ocorrenc.'.
+           03 FILLER  PIC X(06) VALUE SPACES.
+           03 FILLER  PIC X(18) VALUE 'Linha Duplicada'.
+           03 FILLER  PIC X(18) VALUE SPACES.
+       01  WS-DUP-DETALHE.
+           03 WS-DUP-TITULO     PIC 9(03).
+           03 FILLER            PIC X(17) VALUE SPACES.
+           03 WS-DUP-LINHA-ORIG PIC 9(06).
+           03 FILLER            PIC X(18) VALUE SPACES.
+           03 WS-DUP-LINHA-DUP  PIC 9(06).
+           03 FILLER            PIC X(26) VALUE SPACES.
+
+      *----AVISO DE RETOMADA DE CHECKPOINT (WS-MODO-RESTART = 'S').
+      *    GRAVADO NO TOPO DOS RELATORIOS AFETADOS PELA LIMITACAO DE
+      *    QUE O CHECKPOINT NAO PRESERVA O ESTADO DE QUEBRA DE
+      *    ZONA/SECAO NEM O REGISTRO DE TITULOS JA PROCESSADOS.
+       01  WS-AVISO-RESTART.
+           03 FILLER          PIC X(29) VALUE
+              'APURACAO RETOMADA NO REGISTRO'.
+           03 FILLER          PIC X(01) VALUE SPACE.
+           03 WS-AV-REGISTRO  PIC 9(06).
+           03 FILLER          PIC X(44) VALUE
+              ' - QUEBRAS/DUPLICADOS ANTERIORES PARCIAIS'.
+
+      *----MINI-RODAPE DE QUEBRA DE ZONA/SECAO
+       01  WS-MINI-CABECALHO.
+           03 FILLER       PIC X(07) VALUE SPACES.
+           03 FILLER       PIC X(06) VALUE 'ZONA: '.
+           03 WS-MC-ZONA   PIC 9(02).
+           03 FILLER       PIC X(04) VALUE SPACES.
+           03 FILLER       PIC X(07) VALUE 'SECAO: '.
+           03 WS-MC-SECAO  PIC 9(03).
+       01  WS-MINI-RODAPE-CAND.
+           03 FILLER        PIC X(07) VALUE SPACES.
+           03 WS-MRC-NUMERO PIC 9(03).
+           03 FILLER        PIC X(13) VALUE SPACES.
+           03 WS-MRC-NOME   PIC X(17).
+           03 FILLER        PIC X(04) VALUE SPACES.
+           03 WS-MRC-VOTOS  PIC 9(06).
+       01  WS-MINI-TOTAL.
+           03 FILLER       PIC X(07) VALUE SPACES.
+           03 FILLER       PIC X(24) VALUE 'TOTAL ELEITORES SECAO: '.
+           03 WS-MT-QTD    PIC 9(06).
+           03 FILLER       PIC X(03) VALUE SPACES.
+           03 FILLER       PIC X(09) VALUE 'BRANCOS: '.
+           03 WS-MT-BRANCO PIC 9(06).
+           03 FILLER       PIC X(03) VALUE SPACES.
+           03 FILLER       PIC X(07) VALUE 'NULOS: '.
+           03 WS-MT-NULO   PIC 9(06).
 
       *----RODAPE
        01  WS-RODAPE0.
@@ -114,50 +295,94 @@
            05 FILLER  PIC X(04) VALUE SPACES.
            05 FILLER  PIC X(14) VALUE 'Total de Votos'.
            05 FILLER  PIC X(22) VALUE SPACES.
-       01  WS-RODAPE1.
-           03 FILLER       PIC X(07) VALUE SPACES.
-           03 FILLER       PIC 9(03) VALUE 001.
-           03 FILLER       PIC X(13) VALUE SPACES.
-           03 FILLER       PIC X(17) VALUE 'THULIO'.
-           03 FILLER       PIC X(04) VALUE SPACES.
-           03 WS-CNT-1     PIC 9(03) VALUE ZEROS.
-       01  WS-RODAPE2.
-           03 FILLER       PIC X(07) VALUE SPACES.
-           03 FILLER       PIC 9(03) VALUE 002.
-           03 FILLER       PIC X(13) VALUE SPACES.
-           03 FILLER       PIC X(17) VALUE 'JOAOZINHO'.
-           03 FILLER       PIC X(04) VALUE SPACES.
-           03 WS-CNT-2     PIC 9(03) VALUE ZEROS.
-       01  WS-RODAPE3.
-           03 FILLER       PIC X(07) VALUE SPACES.
-           03 FILLER       PIC 9(03) VALUE 003.
-           03 FILLER       PIC X(13) VALUE SPACES.
-           03 FILLER       PIC X(17) VALUE 'ANA'.
-           03 FILLER       PIC X(04) VALUE SPACES.
-           03 WS-CNT-3     PIC 9(03) VALUE ZEROS.
-       01  WS-RODAPE4.
-           03 FILLER       PIC X(07) VALUE SPACES.
-           03 FILLER       PIC 9(03) VALUE 004.
-           03 FILLER       PIC X(13) VALUE SPACES.
-           03 FILLER       PIC X(17) VALUE 'JOANA'.
-           03 FILLER       PIC X(04) VALUE SPACES.
-           03 WS-CNT-4     PIC 9(03) VALUE ZEROS.
-       01  WS-RODAPE5.
+      *----TABELA DE CANDIDATOS CARREGADA DE ARQCANDIDATOS.TXT
+       01  WS-TAB-CANDIDATOS.
+           03 WS-CAND-ITEM OCCURS 50 TIMES
+                            INDEXED BY WS-IDX-TAB.
+              05 WS-CAND-NUMERO    PIC 9(03).
+              05 WS-CAND-NOME      PIC X(17).
+              05 WS-CAND-QTDVOTOS  PIC 9(06) VALUE ZEROS.
+              05 WS-CAND-PCT       PIC 9(03)V99 VALUE ZEROS.
+
+       01  WS-RODAPE-CAND.
            03 FILLER       PIC X(07) VALUE SPACES.
-           03 FILLER       PIC 9(03) VALUE 005.
+           03 WS-RC-NUMERO PIC 9(03).
            03 FILLER       PIC X(13) VALUE SPACES.
-           03 FILLER       PIC X(17) VALUE 'CARLOS'.
+           03 WS-RC-NOME   PIC X(17).
            03 FILLER       PIC X(04) VALUE SPACES.
-           03 WS-CNT-5     PIC 9(03) VALUE ZEROS.
+           03 WS-RC-VOTOS  PIC 9(06).
+           03 FILLER       PIC X(03) VALUE SPACES.
+           03 WS-RC-PCT    PIC ZZ9,99.
+           03 FILLER       PIC X(01) VALUE '%'.
+
+       01  WS-RODAPE-VENCEDOR.
+           03 FILLER        PIC X(07) VALUE SPACES.
+           03 FILLER        PIC X(10) VALUE 'VENCEDOR: '.
+           03 WS-RV-NUMERO  PIC 9(03).
+           03 FILLER        PIC X(02) VALUE SPACES.
+           03 WS-RV-NOME    PIC X(17).
+           03 FILLER        PIC X(04) VALUE SPACES.
+           03 FILLER        PIC X(05) VALUE 'COM: '.
+           03 WS-RV-PCT     PIC ZZ9,99.
+           03 FILLER        PIC X(15) VALUE '% DOS VALIDOS'.
+
+       01  WS-RODAPE-LIDER.
+           03 FILLER        PIC X(07) VALUE SPACES.
+           03 FILLER        PIC X(10) VALUE 'LIDER:    '.
+           03 WS-RL-NUMERO  PIC 9(03).
+           03 FILLER        PIC X(02) VALUE SPACES.
+           03 WS-RL-NOME    PIC X(17).
+           03 FILLER        PIC X(04) VALUE SPACES.
+           03 FILLER        PIC X(05) VALUE 'COM: '.
+           03 WS-RL-PCT     PIC ZZ9,99.
+           03 FILLER        PIC X(15) VALUE '% DOS VALIDOS'.
+
+       01  WS-RODAPE-SEGTURNO.
+           03 FILLER  PIC X(07) VALUE SPACES.
+           03 FILLER  PIC X(64)
+              VALUE 'SEGUNDO TURNO NECESSARIO - MAIORIA NAO ATINGIDA'.
+       01  WS-RODAPE-BRANCO.
+           03 FILLER          PIC X(07) VALUE SPACES.
+           03 FILLER          PIC X(17) VALUE 'VOTOS EM BRANCO: '.
+           03 WS-RB-QTD       PIC 9(06).
+       01  WS-RODAPE-NULO.
+           03 FILLER          PIC X(07) VALUE SPACES.
+           03 FILLER          PIC X(17) VALUE 'VOTOS NULOS:     '.
+           03 WS-RN-QTD       PIC 9(06).
        01  WS-RODAPE6.
            03 FILLER         PIC X(20) VALUE 'TOTAL DE ELEITORES: '.
-           03 WS-TOTELEITOR  PIC 9(04) VALUE ZEROS.
+           03 WS-TOTELEITOR  PIC 9(06) VALUE ZEROS.
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
            MAIN-PROCEDURE.
+           OPEN INPUT ARQCANDIDATOS
+           PERFORM 1100-CARREGA-CANDIDATOS
+           CLOSE ARQCANDIDATOS
+
+           PERFORM 1050-VERIFICA-RESTART
+
            OPEN INPUT ARQELEICAO
-           OPEN OUTPUT ARQRELAPURACAOELEITORES
+           IF WS-MODO-RESTART = 'S'
+               PERFORM 1070-PULA-REGISTROS-PROCESSADOS
+               MOVE WS-TOTELEITOR TO WS-LINHA-ARQELEICAO
+               OPEN EXTEND ARQRELAPURACAOELEITORES
+               OPEN EXTEND ARQVOTOSNULOS
+               OPEN EXTEND ARQELEITORDUPLICADO
+               MOVE WS-TOTELEITOR TO WS-AV-REGISTRO
+               WRITE REG-RELATORIO FROM WS-AVISO-RESTART
+               WRITE REG-DUPLICADO FROM WS-AVISO-RESTART
+           ELSE
+               OPEN OUTPUT ARQRELAPURACAOELEITORES
+               OPEN OUTPUT ARQVOTOSNULOS
+               WRITE REG-EXCECAO FROM WS-EXC-LINHA1
+               WRITE REG-EXCECAO FROM WS-EXC-LINHA2
+               WRITE REG-EXCECAO FROM WS-PONTILHADO
+               OPEN OUTPUT ARQELEITORDUPLICADO
+               WRITE REG-DUPLICADO FROM WS-DUP-LINHA1
+               WRITE REG-DUPLICADO FROM WS-DUP-LINHA2
+               WRITE REG-DUPLICADO FROM WS-PONTILHADO
+           END-IF
 
            PERFORM 1000-LER-ARQUIVO
            PERFORM 1200-TRATA-DATAHORA
@@ -172,10 +397,14 @@
                PERFORM 1000-LER-ARQUIVO
             END-PERFORM
 
-           PERFORM 3000-TRATA-DETALHE
+           PERFORM 3500-IMPRIME-MINI-RODAPE
            PERFORM 4000-TRATA-RODAPE
+           PERFORM 4300-GRAVA-CSV
+           PERFORM 5000-GRAVA-LOG-EXECUCAO
+           PERFORM 1450-LIMPA-CHECKPOINT
 
-           CLOSE ARQELEICAO ARQRELAPURACAOELEITORES
+           CLOSE ARQELEICAO ARQRELAPURACAOELEITORES ARQVOTOSNULOS
+                 ARQELEITORDUPLICADO
            STOP RUN.
       *----------------------------------------------------------------*
        1000-LER-ARQUIVO.
@@ -185,6 +414,145 @@
                      MOVE 'S' TO WS-EOF
                   NOT AT END
                      ADD 1 TO WS-TOTELEITOR
+                     ADD 1 TO WS-LINHA-ARQELEICAO
+           END-READ
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1050-VERIFICA-RESTART.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-MODO-RESTART
+           OPEN INPUT ARQCHECKPOINT
+           IF WS-CKP-STATUS = '00'
+               READ ARQCHECKPOINT
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE 'S' TO WS-MODO-RESTART
+                       MOVE CKP-TOTELEITOR TO WS-TOTELEITOR
+                       MOVE 1 TO WS-IDX-CAND
+                       PERFORM UNTIL WS-IDX-CAND > CKP-QTD-CAND
+                           PERFORM 1060-RESTAURA-CAND-CHECKPOINT
+                           ADD 1 TO WS-IDX-CAND
+                       END-PERFORM
+               END-READ
+           END-IF
+           CLOSE ARQCHECKPOINT
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1060-RESTAURA-CAND-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *----LOCALIZA NA TABELA CARREGADA DE ARQCANDIDATOS.TXT O
+      *    CANDIDATO CUJO NUMERO CONSTA NESTA POSICAO DO CHECKPOINT,
+      *    EM VEZ DE CONFIAR NA POSICAO DO VETOR (O ARQUIVO DE
+      *    CANDIDATOS PODE TER SIDO REORDENADO ENTRE A EXECUCAO
+      *    INTERROMPIDA E O REINICIO).
+           MOVE 'N' TO WS-CAND-ACHADO
+           SET WS-IDX-TAB TO 1
+           PERFORM UNTIL WS-IDX-TAB > WS-QTD-CAND
+                         OR WS-CAND-ACHADO = 'S'
+               IF WS-CAND-NUMERO (WS-IDX-TAB) =
+                  CKP-CAND-NUMERO (WS-IDX-CAND)
+                   MOVE 'S' TO WS-CAND-ACHADO
+               ELSE
+                   SET WS-IDX-TAB UP BY 1
+               END-IF
+           END-PERFORM
+
+           IF WS-CAND-ACHADO = 'S'
+               MOVE CKP-CAND-QTD (WS-IDX-CAND)
+                                 TO WS-CAND-QTDVOTOS (WS-IDX-TAB)
+           ELSE
+               DISPLAY 'CHECKPOINT INCONSISTENTE - CANDIDATO '
+                       'NAO ENCONTRADO EM ARQCANDIDATOS.TXT: '
+                       CKP-CAND-NUMERO (WS-IDX-CAND)
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1070-PULA-REGISTROS-PROCESSADOS.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WS-CKP-IDX
+           PERFORM UNTIL WS-CKP-IDX >= WS-TOTELEITOR
+               PERFORM 1080-PULA-UM-REGISTRO
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1080-PULA-UM-REGISTRO.
+      *----------------------------------------------------------------*
+           READ ARQELEICAO
+                  AT END
+                     MOVE 'S' TO WS-EOF
+           END-READ
+           ADD 1 TO WS-CKP-IDX
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1400-GRAVA-CHECKPOINT.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT ARQCHECKPOINT
+           INITIALIZE REG-CHECKPOINT
+           MOVE WS-TOTELEITOR TO CKP-TOTELEITOR
+           MOVE WS-QTD-CAND   TO CKP-QTD-CAND
+           SET WS-IDX-TAB TO 1
+           PERFORM UNTIL WS-IDX-TAB > WS-QTD-CAND
+               PERFORM 1410-COPIA-CAND-CHECKPOINT
+               SET WS-IDX-TAB UP BY 1
+           END-PERFORM
+           WRITE REG-CHECKPOINT
+           IF WS-CKP-STATUS NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR CHECKPOINT - STATUS: '
+                        WS-CKP-STATUS
+           END-IF
+           CLOSE ARQCHECKPOINT
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1410-COPIA-CAND-CHECKPOINT.
+      *----------------------------------------------------------------*
+           MOVE WS-CAND-NUMERO   (WS-IDX-TAB)
+                                 TO CKP-CAND-NUMERO (WS-IDX-TAB)
+           MOVE WS-CAND-QTDVOTOS (WS-IDX-TAB)
+                                 TO CKP-CAND-QTD    (WS-IDX-TAB)
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1450-LIMPA-CHECKPOINT.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT ARQCHECKPOINT
+           CLOSE ARQCHECKPOINT
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-CARREGA-CANDIDATOS.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WS-QTD-CAND
+           MOVE SPACE TO WS-CAND-EOF
+           PERFORM 1110-LER-CANDIDATO
+           PERFORM UNTIL WS-CAND-EOF = 'S'
+               IF WS-QTD-CAND < WS-MAX-CANDIDATOS
+                   ADD 1 TO WS-QTD-CAND
+                   SET WS-IDX-TAB TO WS-QTD-CAND
+                   MOVE CAND-NUMERO TO WS-CAND-NUMERO (WS-IDX-TAB)
+                   MOVE CAND-NOME   TO WS-CAND-NOME   (WS-IDX-TAB)
+                   MOVE ZEROS       TO WS-CAND-QTDVOTOS (WS-IDX-TAB)
+               ELSE
+                   DISPLAY 'ARQCANDIDATOS.TXT EXCEDE O LIMITE DE '
+                           WS-MAX-CANDIDATOS ' CANDIDATOS - REGISTRO '
+                           'IGNORADO: ' CAND-NUMERO
+               END-IF
+               PERFORM 1110-LER-CANDIDATO
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1110-LER-CANDIDATO.
+      *----------------------------------------------------------------*
+           READ ARQCANDIDATOS
+                  AT END
+                     MOVE 'S' TO WS-CAND-EOF
            END-READ
            .
            EXIT.
@@ -228,48 +596,348 @@
       *----------------------------------------------------------------*
        3000-TRATA-DETALHE.
       *----------------------------------------------------------------*
+           PERFORM 3400-VERIFICA-QUEBRA-GRUPO
+
            MOVE FD-TITULO  TO WS-TITULO
            MOVE FD-NOME    TO WS-NOME
            MOVE FD-VOTO    TO WS-VOTO
            WRITE REG-RELATORIO FROM WS-DETALHE
            ADD 1 TO CONT-LIN
            ADD 1 TO CONT-LIN-AUX
+           ADD 1 TO WS-GRUPO-TOTELEITOR
+
+           PERFORM 3300-VERIFICA-DUPLICADO
 
-           IF   FD-VOTO =   001
-               ADD 1 TO WS-CNT-1
-           ELSE IF   FD-VOTO =   002
-                     ADD 1 TO WS-CNT-2
-           ELSE IF   FD-VOTO = 003
-                     ADD 1 TO WS-CNT-3
-           ELSE IF   FD-VOTO = 004
-                     ADD 1 TO WS-CNT-4
-           ELSE IF   FD-VOTO = 005
-                     ADD 1 TO WS-CNT-5
-           ELSE IF   FD-VOTO = 000
-                     DISPLAY 'VOTO EM BRANCO'
+           IF   FD-VOTO = 000
+               DISPLAY 'VOTO EM BRANCO'
+               ADD 1 TO WS-CNT-BRANCO
+               ADD 1 TO WS-GRUPO-CNT-BRANCO
+           ELSE
+               PERFORM 3100-LOCALIZA-CANDIDATO
+               IF WS-CAND-ACHADO = 'S'
+                   ADD 1 TO WS-CAND-QTDVOTOS (WS-IDX-TAB)
+                   ADD 1 TO WS-GRUPO-QTDVOTOS (WS-IDX-TAB)
+               ELSE
+                   DISPLAY 'VOTO NULO - TITULO: ' FD-TITULO
+                           ' VOTO: ' FD-VOTO
+                   ADD 1 TO WS-CNT-NULO
+                   ADD 1 TO WS-GRUPO-CNT-NULO
+                   PERFORM 3200-GRAVA-VOTO-NULO
+               END-IF
            END-IF
 
+           DIVIDE WS-TOTELEITOR BY WS-CKP-INTERVALO
+                  GIVING WS-CKP-QUOC REMAINDER WS-CKP-REM
+           IF WS-CKP-REM = 0
+               PERFORM 1400-GRAVA-CHECKPOINT
+           END-IF
 
            IF CONT-LIN = 20
              PERFORM 2000-TRATA-CABECALHO.
            EXIT.
+      *----------------------------------------------------------------*
+       3100-LOCALIZA-CANDIDATO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-CAND-ACHADO
+           SET WS-IDX-TAB TO 1
+           PERFORM UNTIL WS-IDX-TAB > WS-QTD-CAND
+                         OR WS-CAND-ACHADO = 'S'
+               PERFORM 3110-TESTA-CANDIDATO
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3110-TESTA-CANDIDATO.
+      *----------------------------------------------------------------*
+           IF WS-CAND-NUMERO (WS-IDX-TAB) = FD-VOTO
+               MOVE 'S' TO WS-CAND-ACHADO
+           ELSE
+               SET WS-IDX-TAB UP BY 1
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3200-GRAVA-VOTO-NULO.
+      *----------------------------------------------------------------*
+           MOVE FD-TITULO TO WS-EXC-TITULO
+           MOVE FD-NOME   TO WS-EXC-NOME
+           MOVE FD-VOTO   TO WS-EXC-VOTO
+           WRITE REG-EXCECAO FROM WS-EXC-DETALHE
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3300-VERIFICA-DUPLICADO.
+      *----------------------------------------------------------------*
+           IF FD-TITULO > 0
+               SET WS-IDX-TIT TO FD-TITULO
+               IF WS-TIT-LINHA (WS-IDX-TIT) > 0
+                   PERFORM 3310-GRAVA-DUPLICADO
+               ELSE
+                   MOVE WS-LINHA-ARQELEICAO TO WS-TIT-LINHA (WS-IDX-TIT)
+               END-IF
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3310-GRAVA-DUPLICADO.
+      *----------------------------------------------------------------*
+           DISPLAY 'ELEITOR DUPLICADO - TITULO: ' FD-TITULO
+           MOVE FD-TITULO           TO WS-DUP-TITULO
+           MOVE WS-TIT-LINHA (WS-IDX-TIT) TO WS-DUP-LINHA-ORIG
+           MOVE WS-LINHA-ARQELEICAO TO WS-DUP-LINHA-DUP
+           WRITE REG-DUPLICADO FROM WS-DUP-DETALHE
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3400-VERIFICA-QUEBRA-GRUPO.
+      *----------------------------------------------------------------*
+           IF WS-PRIMEIRO-REGISTRO = 'S'
+               MOVE FD-ZONA  TO WS-ZONA-ANT
+               MOVE FD-SECAO TO WS-SECAO-ANT
+               MOVE 'N' TO WS-PRIMEIRO-REGISTRO
+           ELSE
+               IF FD-ZONA NOT = WS-ZONA-ANT
+                  OR FD-SECAO NOT = WS-SECAO-ANT
+                   PERFORM 3500-IMPRIME-MINI-RODAPE
+                   PERFORM 3600-ZERA-GRUPO
+                   MOVE FD-ZONA  TO WS-ZONA-ANT
+                   MOVE FD-SECAO TO WS-SECAO-ANT
+               END-IF
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3500-IMPRIME-MINI-RODAPE.
+      *----------------------------------------------------------------*
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           MOVE WS-ZONA-ANT  TO WS-MC-ZONA
+           MOVE WS-SECAO-ANT TO WS-MC-SECAO
+           WRITE REG-RELATORIO FROM WS-MINI-CABECALHO
+           SET WS-IDX-TAB TO 1
+           PERFORM UNTIL WS-IDX-TAB > WS-QTD-CAND
+               PERFORM 3510-IMPRIME-CAND-GRUPO
+               SET WS-IDX-TAB UP BY 1
+           END-PERFORM
+           MOVE WS-GRUPO-TOTELEITOR  TO WS-MT-QTD
+           MOVE WS-GRUPO-CNT-BRANCO  TO WS-MT-BRANCO
+           MOVE WS-GRUPO-CNT-NULO    TO WS-MT-NULO
+           WRITE REG-RELATORIO FROM WS-MINI-TOTAL
+           ADD 3 TO CONT-LIN
+           ADD WS-QTD-CAND TO CONT-LIN
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3510-IMPRIME-CAND-GRUPO.
+      *----------------------------------------------------------------*
+           MOVE WS-CAND-NUMERO     (WS-IDX-TAB) TO WS-MRC-NUMERO
+           MOVE WS-CAND-NOME       (WS-IDX-TAB) TO WS-MRC-NOME
+           MOVE WS-GRUPO-QTDVOTOS  (WS-IDX-TAB) TO WS-MRC-VOTOS
+           WRITE REG-RELATORIO FROM WS-MINI-RODAPE-CAND
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3600-ZERA-GRUPO.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WS-GRUPO-TOTELEITOR
+           MOVE ZEROS TO WS-GRUPO-CNT-BRANCO
+           MOVE ZEROS TO WS-GRUPO-CNT-NULO
+           SET WS-IDX-GRP TO 1
+           PERFORM UNTIL WS-IDX-GRP > WS-QTD-CAND
+               MOVE ZEROS TO WS-GRUPO-QTDVOTOS (WS-IDX-GRP)
+               SET WS-IDX-GRP UP BY 1
+           END-PERFORM
+           .
+           EXIT.
       *----------------------------------------------------------------*
        4000-TRATA-RODAPE.
       *----------------------------------------------------------------*
+           PERFORM 4050-CALCULA-RESULTADO
            DISPLAY WS-PONTILHADO
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            DISPLAY WS-RODAPE0
            WRITE REG-RELATORIO FROM WS-RODAPE0
            DISPLAY WS-PONTILHADO
            WRITE REG-RELATORIO FROM WS-PONTILHADO
-           WRITE REG-RELATORIO FROM WS-RODAPE1
-           WRITE REG-RELATORIO FROM WS-RODAPE2
-           WRITE REG-RELATORIO FROM WS-RODAPE3
-           WRITE REG-RELATORIO FROM WS-RODAPE4
-           WRITE REG-RELATORIO FROM WS-RODAPE5
+           SET WS-IDX-TAB TO 1
+           PERFORM UNTIL WS-IDX-TAB > WS-QTD-CAND
+               PERFORM 4100-IMPRIME-CANDIDATO
+               SET WS-IDX-TAB UP BY 1
+           END-PERFORM
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           MOVE WS-CNT-BRANCO TO WS-RB-QTD
+           WRITE REG-RELATORIO FROM WS-RODAPE-BRANCO
+           MOVE WS-CNT-NULO   TO WS-RN-QTD
+           WRITE REG-RELATORIO FROM WS-RODAPE-NULO
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            WRITE REG-RELATORIO FROM WS-RODAPE6
            WRITE REG-RELATORIO FROM WS-PONTILHADO
+           PERFORM 4200-IMPRIME-RESULTADO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4050-CALCULA-RESULTADO.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WS-TOTVALIDOS
+           MOVE ZEROS TO WS-MAIOR-VOTOS
+           MOVE ZEROS TO WS-IDX-LIDER
+           SET WS-IDX-TAB TO 1
+           PERFORM UNTIL WS-IDX-TAB > WS-QTD-CAND
+               ADD WS-CAND-QTDVOTOS (WS-IDX-TAB) TO WS-TOTVALIDOS
+               SET WS-IDX-TAB UP BY 1
+           END-PERFORM
+
+           SET WS-IDX-TAB TO 1
+           PERFORM UNTIL WS-IDX-TAB > WS-QTD-CAND
+               PERFORM 4060-CALCULA-PCT-CANDIDATO
+               SET WS-IDX-TAB UP BY 1
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4060-CALCULA-PCT-CANDIDATO.
+      *----------------------------------------------------------------*
+           IF WS-TOTVALIDOS > 0
+               COMPUTE WS-CAND-PCT (WS-IDX-TAB) ROUNDED =
+                   WS-CAND-QTDVOTOS (WS-IDX-TAB) * 100 / WS-TOTVALIDOS
+           ELSE
+               MOVE ZEROS TO WS-CAND-PCT (WS-IDX-TAB)
+           END-IF
+
+           IF WS-CAND-QTDVOTOS (WS-IDX-TAB) > WS-MAIOR-VOTOS
+               MOVE WS-CAND-QTDVOTOS (WS-IDX-TAB) TO WS-MAIOR-VOTOS
+               SET WS-IDX-LIDER TO WS-IDX-TAB
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4100-IMPRIME-CANDIDATO.
+      *----------------------------------------------------------------*
+           MOVE WS-CAND-NUMERO   (WS-IDX-TAB) TO WS-RC-NUMERO
+           MOVE WS-CAND-NOME     (WS-IDX-TAB) TO WS-RC-NOME
+           MOVE WS-CAND-QTDVOTOS (WS-IDX-TAB) TO WS-RC-VOTOS
+           MOVE WS-CAND-PCT      (WS-IDX-TAB) TO WS-RC-PCT
+           WRITE REG-RELATORIO FROM WS-RODAPE-CAND
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4200-IMPRIME-RESULTADO.
+      *----------------------------------------------------------------*
+           IF WS-IDX-LIDER > 0
+               AND WS-CAND-PCT (WS-IDX-LIDER) > 50,00
+               MOVE WS-CAND-NUMERO (WS-IDX-LIDER) TO WS-RV-NUMERO
+               MOVE WS-CAND-NOME   (WS-IDX-LIDER) TO WS-RV-NOME
+               MOVE WS-CAND-PCT    (WS-IDX-LIDER) TO WS-RV-PCT
+               WRITE REG-RELATORIO FROM WS-RODAPE-VENCEDOR
+           ELSE
+               IF WS-IDX-LIDER > 0
+                   MOVE WS-CAND-NUMERO (WS-IDX-LIDER) TO WS-RL-NUMERO
+                   MOVE WS-CAND-NOME   (WS-IDX-LIDER) TO WS-RL-NOME
+                   MOVE WS-CAND-PCT    (WS-IDX-LIDER) TO WS-RL-PCT
+                   WRITE REG-RELATORIO FROM WS-RODAPE-LIDER
+               END-IF
+               WRITE REG-RELATORIO FROM WS-RODAPE-SEGTURNO
+           END-IF
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4300-GRAVA-CSV.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT ARQRELAPURACAOCSV
+           MOVE 'NUMERO,NOME,VOTOS,PERCENTUAL' TO WS-CSV-LINHA
+           WRITE REG-CSV FROM WS-CSV-LINHA
+           SET WS-IDX-TAB TO 1
+           PERFORM UNTIL WS-IDX-TAB > WS-QTD-CAND
+               PERFORM 4310-GRAVA-LINHA-CSV
+               SET WS-IDX-TAB UP BY 1
+           END-PERFORM
+           PERFORM 4320-GRAVA-TRAILER-CSV
+           CLOSE ARQRELAPURACAOCSV
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4310-GRAVA-LINHA-CSV.
+      *----------------------------------------------------------------*
+           MOVE WS-CAND-NUMERO   (WS-IDX-TAB) TO WS-CSV-NUM-ED
+           MOVE WS-CAND-QTDVOTOS (WS-IDX-TAB) TO WS-CSV-VOTOS-ED
+           MOVE WS-CAND-PCT      (WS-IDX-TAB) TO WS-CSV-PCT-INT
+           COMPUTE WS-CSV-PCT-FRAC =
+                   (WS-CAND-PCT (WS-IDX-TAB) - WS-CSV-PCT-INT) * 100
+           STRING WS-CSV-PCT-INT  DELIMITED BY SIZE
+                  '.'             DELIMITED BY SIZE
+                  WS-CSV-PCT-FRAC DELIMITED BY SIZE
+               INTO WS-CSV-PCT-ED
+           END-STRING
+           MOVE SPACES TO WS-CSV-LINHA
+           STRING WS-CSV-NUM-ED   DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CAND-NOME (WS-IDX-TAB))
+                                  DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  WS-CSV-VOTOS-ED DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  WS-CSV-PCT-ED   DELIMITED BY SIZE
+               INTO WS-CSV-LINHA
+           END-STRING
+           WRITE REG-CSV FROM WS-CSV-LINHA
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4320-GRAVA-TRAILER-CSV.
+      *----------------------------------------------------------------*
+           MOVE WS-TOTELEITOR TO WS-CSV-VOTOS-ED
+           MOVE SPACES TO WS-CSV-LINHA
+           STRING 'TOTAL'      DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  'ELEITORES'  DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  WS-CSV-VOTOS-ED DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  '100.00'     DELIMITED BY SIZE
+               INTO WS-CSV-LINHA
+           END-STRING
+           WRITE REG-CSV FROM WS-CSV-LINHA
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       5000-GRAVA-LOG-EXECUCAO.
+      *----------------------------------------------------------------*
+           ACCEPT WS-LOG-USUARIO FROM ENVIRONMENT 'USER'
+           STRING WS-DATA-SISTEMA DELIMITED BY SIZE
+                  ' '             DELIMITED BY SIZE
+                  WS-HORA-SISTEMA DELIMITED BY SIZE
+               INTO WS-LOG-DATAHORA
+           END-STRING
+
+           OPEN EXTEND ARQLOGAPURACAO
+           INITIALIZE REG-LOGAPURACAO
+           MOVE WS-LOG-DATAHORA  TO LOG-DATAHORA
+           MOVE WS-LOG-USUARIO   TO LOG-USUARIO
+           MOVE 'ARQELEICAO.TXT' TO LOG-ARQORIGEM
+           MOVE WS-TOTELEITOR    TO LOG-TOTELEITOR
+           MOVE WS-QTD-CAND      TO LOG-QTD-CAND
+           SET WS-IDX-TAB TO 1
+           PERFORM UNTIL WS-IDX-TAB > WS-QTD-CAND
+               PERFORM 5010-COPIA-CAND-LOG
+               SET WS-IDX-TAB UP BY 1
+           END-PERFORM
+           WRITE REG-LOGAPURACAO
+           IF WS-LOG-STATUS NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR LOG DE EXECUCAO - STATUS: '
+                        WS-LOG-STATUS
+           END-IF
+           CLOSE ARQLOGAPURACAO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       5010-COPIA-CAND-LOG.
+      *----------------------------------------------------------------*
+           MOVE WS-CAND-NUMERO   (WS-IDX-TAB)
+                                 TO LOG-CAND-NUMERO (WS-IDX-TAB)
+           MOVE WS-CAND-NOME     (WS-IDX-TAB)
+                                 TO LOG-CAND-NOME   (WS-IDX-TAB)
+           MOVE WS-CAND-QTDVOTOS (WS-IDX-TAB)
+                                 TO LOG-CAND-QTD    (WS-IDX-TAB)
            .
            EXIT.
 
